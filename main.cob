@@ -1,42 +1,688 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SALARY_CALCULATOR.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE_MASTER_FILE ASSIGN TO "EMPLOYEE_MASTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS_EMPLOYEE_MASTER_FILE_STATUS.
+
+           SELECT PAYROLL_REGISTER_FILE ASSIGN TO "PAYROLL_REGISTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS_PAYROLL_REGISTER_FILE_STATUS.
+
+           SELECT RATES_FILE ASSIGN TO "RATES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS_RATES_FILE_STATUS.
+
+           SELECT YTD_FILE ASSIGN TO "YTD.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD_EMPLOYEE_NAME
+               FILE STATUS IS WS_YTD_FILE_STATUS.
+
+           SELECT AUDIT_LOG_FILE ASSIGN TO "AUDIT_LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS_AUDIT_FILE_STATUS.
+
+           SELECT RESTART_FILE ASSIGN TO "RESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS_RESTART_FILE_STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE_MASTER_FILE.
+       01  EMPLOYEE_MASTER_RECORD.
+           05 EM_EMPLOYEE_NAME PIC A(10).
+           05 EM_HOURLY_SALARY PIC 9(3).
+           05 EM_WORKED_HOURS PIC 9(3).
+           05 EM_HOLIDAY_HOURS PIC 9(3).
+
+       FD  PAYROLL_REGISTER_FILE.
+       01  PAYROLL_REGISTER_RECORD PIC X(132).
+
+       FD  RATES_FILE.
+       01  RATES_RECORD.
+           05 RATE_EFFECTIVE_DATE PIC 9(8).
+           05 RATE_TYPE PIC X(4).
+           05 RATE_VALUE PIC 9(3)V9(4).
+
+       FD  YTD_FILE.
+       01  YTD_RECORD.
+           05 YTD_EMPLOYEE_NAME       PIC A(10).
+           05 YTD_GROSS_PAY           PIC 9(9)V99.
+           05 YTD_SOCIAL_SECURITY_AMT PIC 9(9)V99.
+           05 YTD_UNEMPLOYMENT_AMT    PIC 9(9)V99.
+           05 YTD_PENSION_AMT         PIC 9(9)V99.
+           05 YTD_TAX_AMT             PIC 9(9)V99.
+           05 YTD_NET_PAY             PIC 9(9)V99.
+
+       FD  AUDIT_LOG_FILE.
+       01  AUDIT_LOG_RECORD PIC X(132).
+
+       FD  RESTART_FILE.
+       01  RESTART_RECORD.
+           05 RESTART_LAST_RECORD_NUMBER PIC 9(7).
+           05 RESTART_TOTAL_GROSS        PIC 9(9)V99.
+           05 RESTART_TOTAL_NET          PIC 9(9).
+           05 RESTART_REJECTED_COUNT     PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01 EMPLOYEE_STATS.
            05 EMPLOYEE_NAME PIC A(10).
            05 HOURLY_SALARY PIC 9(3).
            05 WORKED_HOURS PIC 9(3).
-         
+           05 HOLIDAY_HOURS PIC 9(3) VALUE 0.
+
+       01 OVERTIME_RULES.
+           05 OVERTIME_THRESHOLD_HOURS PIC 9(3) VALUE 40.
+           05 OVERTIME_RATE_FACTOR    PIC 9V9 VALUE 1.5.
+           05 HOLIDAY_RATE_FACTOR     PIC 9V9 VALUE 2.0.
+
        01 TAXATION.
-           05 TAX PIC 99V9 VALUE 22.5.
+           05 TAX_BRACKET_1.
+               10 TAX_BRACKET_1_UPPER_LIMIT PIC 9(7) VALUE 500.
+               10 TAX_BRACKET_1_RATE        PIC 99V9 VALUE 10.0.
+           05 TAX_BRACKET_2.
+               10 TAX_BRACKET_2_UPPER_LIMIT PIC 9(7) VALUE 1500.
+               10 TAX_BRACKET_2_RATE        PIC 99V9 VALUE 22.5.
+           05 TAX_BRACKET_3.
+               10 TAX_BRACKET_3_UPPER_LIMIT PIC 9(7) VALUE 9999999.
+               10 TAX_BRACKET_3_RATE        PIC 99V9 VALUE 35.0.
 
        01 SOCIAL_CONTRIBUTIONS.
            05 SOCIAL_SECURITY PIC 99V9 VALUE 15.5.
            05 UNEMPLOYMENT PIC 9V99 VALUE 4.05.
-           05 SUPPLEMENTARY_PENSION PIC 9 VALUE 7.
+           05 SUPPLEMENTARY_PENSION PIC 99V9 VALUE 7.0.
+
+       01 RESULT PIC 9(7).
+       01 SALARY PIC ZZZZZZ9.
+
+       01 WS_REGULAR_HOURS PIC 9(3).
+       01 WS_OVERTIME_HOURS PIC 9(3).
+       01 WS_REGULAR_PAY PIC 9(7)V99.
+       01 WS_OVERTIME_PAY PIC 9(7)V99.
+       01 WS_HOLIDAY_PAY PIC 9(7)V99.
+
+       01 WS_GROSS_PAY PIC 9(7)V99.
+       01 WS_SOCIAL_SECURITY_AMT PIC 9(7)V99.
+       01 WS_UNEMPLOYMENT_AMT PIC 9(7)V99.
+       01 WS_PENSION_AMT PIC 9(7)V99.
+       01 WS_TAX_AMT PIC 9(7)V99.
+
+       01 WS_RUN_MODE PIC X VALUE "I".
+       01 WS_EOF_FLAG PIC X VALUE "N".
+           88 WS_END_OF_FILE VALUE "Y".
+
+       01 WS_DESIRED_NET_SALARY PIC 9(7)V99.
+       01 WS_REQUIRED_GROSS_PAY PIC 9(7)V99.
+       01 WS_SOCIAL_RATE_TOTAL PIC 999V99.
+       01 WS_EFFECTIVE_HOURS_FACTOR PIC 9(3)V9.
+       01 WS_CALCULATED_HOURLY_SALARY PIC 9(3)V99.
+       01 WS_CALCULATED_HOURLY_SALARY_DISPLAY PIC ZZ9.99.
 
-       01 RESULT PIC 9(5).
-       01 SALARY PIC ZZZZZ.
+       01 WS_VALID_DATA_FLAG PIC X VALUE "Y".
+           88 WS_DATA_IS_VALID VALUE "Y".
+           88 WS_DATA_IS_INVALID VALUE "N".
+       01 WS_REJECTED_COUNT PIC 9(5) VALUE 0.
+
+       01 WS_EMPLOYEE_MASTER_FILE_STATUS PIC XX VALUE "00".
+           88 WS_EMPLOYEE_MASTER_FILE_OK VALUE "00".
+
+       01 WS_PAYROLL_REGISTER_FILE_STATUS PIC XX VALUE "00".
+           88 WS_PAYROLL_REGISTER_FILE_OK VALUE "00".
+
+       01 WS_RATES_FILE_STATUS PIC XX VALUE "00".
+           88 WS_RATES_FILE_OK VALUE "00".
+       01 WS_RATES_EOF_FLAG PIC X VALUE "N".
+           88 WS_RATES_END_OF_FILE VALUE "Y".
+
+       01 WS_YTD_FILE_STATUS PIC XX VALUE "00".
+           88 WS_YTD_FILE_OK VALUE "00".
+           88 WS_YTD_FILE_IS_NEW VALUE "35".
+       01 WS_YTD_FOUND_FLAG PIC X VALUE "N".
+
+       01 WS_AUDIT_FILE_STATUS PIC XX VALUE "00".
+           88 WS_AUDIT_FILE_OK VALUE "00".
+           88 WS_AUDIT_FILE_IS_NEW VALUE "35".
+
+       01 WS_RESTART_FILE_STATUS PIC XX VALUE "00".
+           88 WS_RESTART_FILE_OK VALUE "00".
+       01 WS_RECORD_NUMBER PIC 9(7) VALUE 0.
+       01 WS_RESUME_AFTER_RECORD_NUMBER PIC 9(7) VALUE 0.
+       01 WS_SKIPPING_FLAG PIC X VALUE "N".
+           88 WS_IS_SKIPPING VALUE "Y".
+
+       01 WS_AUDIT_LOG_LINE.
+           05 WS_AL_TIMESTAMP       PIC X(21).
+           05 FILLER                PIC X VALUE SPACE.
+           05 WS_AL_NAME            PIC X(10).
+           05 FILLER                PIC X VALUE SPACE.
+           05 WS_AL_RATE            PIC ZZ9.
+           05 FILLER                PIC X VALUE SPACE.
+           05 WS_AL_HOURS           PIC ZZ9.
+           05 FILLER                PIC X VALUE SPACE.
+           05 WS_AL_HOLIDAY_HOURS   PIC ZZ9.
+           05 FILLER                PIC X VALUE SPACE.
+           05 WS_AL_GROSS           PIC ZZZZZZ9.99.
+           05 FILLER                PIC X VALUE SPACE.
+           05 WS_AL_SOCIAL_SEC      PIC ZZZZZZ9.99.
+           05 FILLER                PIC X VALUE SPACE.
+           05 WS_AL_UNEMPLOYMENT    PIC ZZZZZZ9.99.
+           05 FILLER                PIC X VALUE SPACE.
+           05 WS_AL_PENSION         PIC ZZZZZZ9.99.
+           05 FILLER                PIC X VALUE SPACE.
+           05 WS_AL_TAX             PIC ZZZZZZ9.99.
+           05 FILLER                PIC X VALUE SPACE.
+           05 WS_AL_NET             PIC ZZZZZZ9.
+
+       01 WS_CURRENT_DATE_TIME PIC X(21).
+       01 WS_CURRENT_DATE_YYYYMMDD PIC 9(8) VALUE 0.
+
+       01 WS_RATE_EFFECTIVE_DATES.
+           05 WS_TX1_EFF_DATE   PIC 9(8) VALUE 0.
+           05 WS_TX2_EFF_DATE   PIC 9(8) VALUE 0.
+           05 WS_TX3_EFF_DATE   PIC 9(8) VALUE 0.
+           05 WS_SSEC_EFF_DATE  PIC 9(8) VALUE 0.
+           05 WS_UNEM_EFF_DATE  PIC 9(8) VALUE 0.
+           05 WS_PENS_EFF_DATE  PIC 9(8) VALUE 0.
+
+       01 WS_TOTAL_GROSS PIC 9(9)V99 VALUE 0.
+       01 WS_TOTAL_NET PIC 9(9) VALUE 0.
+
+       01 WS_REGISTER_HEADING_1.
+           05 FILLER PIC X(132) VALUE
+              "PAYROLL REGISTER".
+
+       01 WS_REGISTER_HEADING_2.
+           05 FILLER PIC X(10) VALUE "NAME".
+           05 FILLER PIC X(4)  VALUE "RATE".
+           05 FILLER PIC X(6)  VALUE " HOURS".
+           05 FILLER PIC X(6)  VALUE "   HOL".
+           05 FILLER PIC X(13) VALUE "        GROSS".
+           05 FILLER PIC X(12) VALUE "     SOC-SEC".
+           05 FILLER PIC X(11) VALUE "     UNEMPL".
+           05 FILLER PIC X(11) VALUE "    PENSION".
+           05 FILLER PIC X(11) VALUE "        TAX".
+           05 FILLER PIC X(9)  VALUE "      NET".
+
+       01 WS_REGISTER_DETAIL_LINE.
+           05 WS_RD_NAME         PIC X(10).
+           05 FILLER             PIC X        VALUE SPACE.
+           05 WS_RD_RATE         PIC ZZ9.
+           05 FILLER             PIC X(3)     VALUE SPACES.
+           05 WS_RD_HOURS        PIC ZZ9.
+           05 FILLER             PIC X(3)     VALUE SPACES.
+           05 WS_RD_HOLIDAY_HOURS PIC ZZ9.
+           05 FILLER             PIC X(3)     VALUE SPACES.
+           05 WS_RD_GROSS        PIC ZZZZZZ9.99.
+           05 FILLER             PIC X(2)     VALUE SPACES.
+           05 WS_RD_SOCIAL_SEC   PIC ZZZZZZ9.99.
+           05 FILLER             PIC X        VALUE SPACE.
+           05 WS_RD_UNEMPLOYMENT PIC ZZZZZZ9.99.
+           05 FILLER             PIC X        VALUE SPACE.
+           05 WS_RD_PENSION      PIC ZZZZZZ9.99.
+           05 FILLER             PIC X        VALUE SPACE.
+           05 WS_RD_TAX          PIC ZZZZZZ9.99.
+           05 FILLER             PIC X(2)     VALUE SPACES.
+           05 WS_RD_NET          PIC ZZZZZZ9.
+
+       01 WS_REGISTER_TOTAL_LINE.
+           05 FILLER            PIC X(10) VALUE "TOTALS".
+           05 FILLER            PIC X(13) VALUE SPACES.
+           05 FILLER            PIC X(6)  VALUE "GROSS:".
+           05 WS_RT_GROSS       PIC ZZ,ZZZ,ZZ9.99.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(4)  VALUE "NET:".
+           05 WS_RT_NET         PIC ZZ,ZZZ,ZZ9.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Enter the employee's name: ".
-           ACCEPT EMPLOYEE_NAME.
-           DISPLAY "Enter the hourly salary: ".
-           ACCEPT HOURLY_SALARY.
-           DISPLAY "Enter the number of hours worked: ".
-           ACCEPT WORKED_HOURS.
-           PERFORM CALCULATE-SALARY.
+           PERFORM LOAD-RATES
+           PERFORM OPEN-YTD-FILE
+           PERFORM OPEN-AUDIT-LOG
+           DISPLAY "1. Interactive single-employee entry".
+           DISPLAY "2. Batch payroll run from employee master file".
+           DISPLAY "3. Net-to-gross reverse calculation".
+           DISPLAY "Select mode (1/2/3): ".
+           ACCEPT WS_RUN_MODE.
+           EVALUATE WS_RUN_MODE
+               WHEN "2"
+                   PERFORM BATCH-PAYROLL-RUN
+               WHEN "3"
+                   PERFORM REVERSE-CALCULATE-ENTRY
+               WHEN OTHER
+                   PERFORM INTERACTIVE-ENTRY
+           END-EVALUATE.
+           PERFORM CLOSE-YTD-FILE.
+           PERFORM CLOSE-AUDIT-LOG.
            STOP RUN.
 
+       OPEN-YTD-FILE SECTION.
+           OPEN I-O YTD_FILE
+           IF WS_YTD_FILE_IS_NEW
+               OPEN OUTPUT YTD_FILE
+               CLOSE YTD_FILE
+               OPEN I-O YTD_FILE
+           END-IF
+           IF NOT WS_YTD_FILE_OK
+               DISPLAY "WARNING: YTD.DAT could not be opened "
+                   "(status " WS_YTD_FILE_STATUS
+                   ") - year-to-date figures will not be updated "
+                   "this run."
+           END-IF
+           EXIT.
+
+       CLOSE-YTD-FILE SECTION.
+           CLOSE YTD_FILE
+           EXIT.
+
+       UPDATE-YTD-RECORD SECTION.
+           IF WS_YTD_FILE_OK
+               MOVE EMPLOYEE_NAME TO YTD_EMPLOYEE_NAME
+               READ YTD_FILE
+                   INVALID KEY
+                       MOVE "N" TO WS_YTD_FOUND_FLAG
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS_YTD_FOUND_FLAG
+               END-READ
+               IF WS_YTD_FOUND_FLAG = "N"
+                   MOVE EMPLOYEE_NAME TO YTD_EMPLOYEE_NAME
+                   MOVE 0 TO YTD_GROSS_PAY
+                   MOVE 0 TO YTD_SOCIAL_SECURITY_AMT
+                   MOVE 0 TO YTD_UNEMPLOYMENT_AMT
+                   MOVE 0 TO YTD_PENSION_AMT
+                   MOVE 0 TO YTD_TAX_AMT
+                   MOVE 0 TO YTD_NET_PAY
+               END-IF
+               ADD WS_GROSS_PAY TO YTD_GROSS_PAY
+               ADD WS_SOCIAL_SECURITY_AMT TO YTD_SOCIAL_SECURITY_AMT
+               ADD WS_UNEMPLOYMENT_AMT TO YTD_UNEMPLOYMENT_AMT
+               ADD WS_PENSION_AMT TO YTD_PENSION_AMT
+               ADD WS_TAX_AMT TO YTD_TAX_AMT
+               ADD RESULT TO YTD_NET_PAY
+               IF WS_YTD_FOUND_FLAG = "Y"
+                   REWRITE YTD_RECORD
+               ELSE
+                   WRITE YTD_RECORD
+               END-IF
+           END-IF
+           EXIT.
+
+       OPEN-AUDIT-LOG SECTION.
+           OPEN EXTEND AUDIT_LOG_FILE
+           IF WS_AUDIT_FILE_IS_NEW
+               OPEN OUTPUT AUDIT_LOG_FILE
+               CLOSE AUDIT_LOG_FILE
+               OPEN EXTEND AUDIT_LOG_FILE
+           ELSE
+               IF NOT WS_AUDIT_FILE_OK
+                   DISPLAY "WARNING: AUDIT_LOG.DAT could not be opened "
+                       "(status " WS_AUDIT_FILE_STATUS
+                       ") - audit log entries will not be recorded "
+                       "this run."
+               END-IF
+           END-IF
+           EXIT.
+
+       CLOSE-AUDIT-LOG SECTION.
+           CLOSE AUDIT_LOG_FILE
+           EXIT.
+
+       WRITE-AUDIT-LOG-ENTRY SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS_AL_TIMESTAMP
+           MOVE EMPLOYEE_NAME TO WS_AL_NAME
+           MOVE HOURLY_SALARY TO WS_AL_RATE
+           MOVE WORKED_HOURS TO WS_AL_HOURS
+           MOVE HOLIDAY_HOURS TO WS_AL_HOLIDAY_HOURS
+           MOVE WS_GROSS_PAY TO WS_AL_GROSS
+           MOVE WS_SOCIAL_SECURITY_AMT TO WS_AL_SOCIAL_SEC
+           MOVE WS_UNEMPLOYMENT_AMT TO WS_AL_UNEMPLOYMENT
+           MOVE WS_PENSION_AMT TO WS_AL_PENSION
+           MOVE WS_TAX_AMT TO WS_AL_TAX
+           MOVE RESULT TO WS_AL_NET
+           IF WS_AUDIT_FILE_OK
+               WRITE AUDIT_LOG_RECORD FROM WS_AUDIT_LOG_LINE
+           END-IF
+           EXIT.
+
+       LOAD-RESTART-CHECKPOINT SECTION.
+           MOVE 0 TO WS_RESUME_AFTER_RECORD_NUMBER
+           MOVE "N" TO WS_SKIPPING_FLAG
+           OPEN INPUT RESTART_FILE
+           IF WS_RESTART_FILE_OK
+               READ RESTART_FILE
+                   NOT AT END
+                       MOVE RESTART_LAST_RECORD_NUMBER
+                           TO WS_RESUME_AFTER_RECORD_NUMBER
+                       MOVE "Y" TO WS_SKIPPING_FLAG
+                       MOVE RESTART_TOTAL_GROSS TO WS_TOTAL_GROSS
+                       MOVE RESTART_TOTAL_NET TO WS_TOTAL_NET
+                       MOVE RESTART_REJECTED_COUNT TO WS_REJECTED_COUNT
+               END-READ
+               CLOSE RESTART_FILE
+           END-IF
+           EXIT.
+
+       WRITE-RESTART-CHECKPOINT SECTION.
+           OPEN OUTPUT RESTART_FILE
+           IF WS_RESTART_FILE_OK
+               MOVE WS_RECORD_NUMBER TO RESTART_LAST_RECORD_NUMBER
+               MOVE WS_TOTAL_GROSS TO RESTART_TOTAL_GROSS
+               MOVE WS_TOTAL_NET TO RESTART_TOTAL_NET
+               MOVE WS_REJECTED_COUNT TO RESTART_REJECTED_COUNT
+               WRITE RESTART_RECORD
+               CLOSE RESTART_FILE
+           ELSE
+               DISPLAY "WARNING: RESTART.DAT could not be opened "
+                   "(status " WS_RESTART_FILE_STATUS
+                   ") - checkpoint not saved for record "
+                   WS_RECORD_NUMBER "."
+           END-IF
+           EXIT.
+
+       CLEAR-RESTART-CHECKPOINT SECTION.
+           OPEN OUTPUT RESTART_FILE
+           CLOSE RESTART_FILE
+           EXIT.
+
+       LOAD-RATES SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS_CURRENT_DATE_TIME
+           MOVE WS_CURRENT_DATE_TIME(1:8) TO WS_CURRENT_DATE_YYYYMMDD
+           OPEN INPUT RATES_FILE
+           IF WS_RATES_FILE_OK
+               MOVE "N" TO WS_RATES_EOF_FLAG
+               PERFORM UNTIL WS_RATES_END_OF_FILE
+                   READ RATES_FILE
+                       AT END
+                           MOVE "Y" TO WS_RATES_EOF_FLAG
+                       NOT AT END
+                           IF RATE_EFFECTIVE_DATE <=
+                              WS_CURRENT_DATE_YYYYMMDD
+                               PERFORM APPLY-RATE-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATES_FILE
+           ELSE
+               DISPLAY "RATES.DAT not found - using built-in defaults."
+           END-IF
+           EXIT.
+
+       APPLY-RATE-RECORD SECTION.
+           EVALUATE RATE_TYPE
+               WHEN "TX1 "
+                   IF RATE_EFFECTIVE_DATE >= WS_TX1_EFF_DATE
+                       MOVE RATE_VALUE TO TAX_BRACKET_1_RATE
+                       MOVE RATE_EFFECTIVE_DATE TO WS_TX1_EFF_DATE
+                   END-IF
+               WHEN "TX2 "
+                   IF RATE_EFFECTIVE_DATE >= WS_TX2_EFF_DATE
+                       MOVE RATE_VALUE TO TAX_BRACKET_2_RATE
+                       MOVE RATE_EFFECTIVE_DATE TO WS_TX2_EFF_DATE
+                   END-IF
+               WHEN "TX3 "
+                   IF RATE_EFFECTIVE_DATE >= WS_TX3_EFF_DATE
+                       MOVE RATE_VALUE TO TAX_BRACKET_3_RATE
+                       MOVE RATE_EFFECTIVE_DATE TO WS_TX3_EFF_DATE
+                   END-IF
+               WHEN "SSEC"
+                   IF RATE_EFFECTIVE_DATE >= WS_SSEC_EFF_DATE
+                       MOVE RATE_VALUE TO SOCIAL_SECURITY
+                       MOVE RATE_EFFECTIVE_DATE TO WS_SSEC_EFF_DATE
+                   END-IF
+               WHEN "UNEM"
+                   IF RATE_EFFECTIVE_DATE >= WS_UNEM_EFF_DATE
+                       MOVE RATE_VALUE TO UNEMPLOYMENT
+                       MOVE RATE_EFFECTIVE_DATE TO WS_UNEM_EFF_DATE
+                   END-IF
+               WHEN "PENS"
+                   IF RATE_EFFECTIVE_DATE >= WS_PENS_EFF_DATE
+                       MOVE RATE_VALUE TO SUPPLEMENTARY_PENSION
+                       MOVE RATE_EFFECTIVE_DATE TO WS_PENS_EFF_DATE
+                   END-IF
+           END-EVALUATE
+           EXIT.
+
+       VALIDATE-EMPLOYEE-DATA SECTION.
+           PERFORM VALIDATE-HOURS-DATA
+           IF HOURLY_SALARY = 0
+               DISPLAY "ERROR: HOURLY_SALARY must be greater than "
+                   "zero - " EMPLOYEE_NAME
+               MOVE "N" TO WS_VALID_DATA_FLAG
+           END-IF
+           EXIT.
+
+       VALIDATE-HOURS-DATA SECTION.
+           MOVE "Y" TO WS_VALID_DATA_FLAG
+           IF WORKED_HOURS + HOLIDAY_HOURS > 168
+               DISPLAY "ERROR: WORKED_HOURS + HOLIDAY_HOURS exceeds "
+                   "168 per week - " EMPLOYEE_NAME
+               MOVE "N" TO WS_VALID_DATA_FLAG
+           END-IF
+           EXIT.
+
+       INTERACTIVE-ENTRY SECTION.
+           PERFORM WITH TEST AFTER UNTIL WS_DATA_IS_VALID
+               DISPLAY "Enter the employee's name: "
+               ACCEPT EMPLOYEE_NAME
+               DISPLAY "Enter the hourly salary: "
+               ACCEPT HOURLY_SALARY
+               DISPLAY "Enter the number of hours worked: "
+               ACCEPT WORKED_HOURS
+               DISPLAY
+                   "Enter holiday hours worked (double time), or 0: "
+               ACCEPT HOLIDAY_HOURS
+               PERFORM VALIDATE-EMPLOYEE-DATA
+               IF WS_DATA_IS_INVALID
+                   DISPLAY "Please re-enter this employee's data."
+               END-IF
+           END-PERFORM
+           PERFORM CALCULATE-SALARY.
+           PERFORM UPDATE-YTD-RECORD.
+           EXIT.
+
+       REVERSE-CALCULATE-ENTRY SECTION.
+           DISPLAY "Enter the employee's name: "
+           ACCEPT EMPLOYEE_NAME
+           DISPLAY "Enter the desired net take-home salary: "
+           ACCEPT WS_DESIRED_NET_SALARY
+           PERFORM WITH TEST AFTER UNTIL WS_DATA_IS_VALID
+               DISPLAY "Enter the number of hours worked: "
+               ACCEPT WORKED_HOURS
+               DISPLAY
+                   "Enter holiday hours worked (double time), or 0: "
+               ACCEPT HOLIDAY_HOURS
+               PERFORM VALIDATE-HOURS-DATA
+               IF WS_DATA_IS_INVALID
+                   DISPLAY "Please re-enter the hours worked."
+               END-IF
+           END-PERFORM
+           PERFORM CALCULATE-REQUIRED-HOURLY-RATE.
+           MOVE WS_CALCULATED_HOURLY_SALARY
+               TO WS_CALCULATED_HOURLY_SALARY_DISPLAY
+           DISPLAY "Required hourly rate for " EMPLOYEE_NAME ": "
+               WS_CALCULATED_HOURLY_SALARY_DISPLAY "$".
+           EXIT.
+
+       CALCULATE-REQUIRED-HOURLY-RATE SECTION.
+           COMPUTE WS_SOCIAL_RATE_TOTAL =
+               SOCIAL_SECURITY + UNEMPLOYMENT + SUPPLEMENTARY_PENSION
+           COMPUTE WS_REQUIRED_GROSS_PAY ROUNDED =
+               WS_DESIRED_NET_SALARY /
+               (1 - (WS_SOCIAL_RATE_TOTAL / 100))
+           PERFORM 5 TIMES
+               MOVE WS_REQUIRED_GROSS_PAY TO WS_GROSS_PAY
+               PERFORM CALCULATE-PROGRESSIVE-TAX
+               COMPUTE WS_REQUIRED_GROSS_PAY ROUNDED =
+                   (WS_DESIRED_NET_SALARY + WS_TAX_AMT) /
+                   (1 - (WS_SOCIAL_RATE_TOTAL / 100))
+           END-PERFORM
+           IF WORKED_HOURS > OVERTIME_THRESHOLD_HOURS
+               MOVE OVERTIME_THRESHOLD_HOURS TO WS_REGULAR_HOURS
+               COMPUTE WS_OVERTIME_HOURS =
+                   WORKED_HOURS - OVERTIME_THRESHOLD_HOURS
+           ELSE
+               MOVE WORKED_HOURS TO WS_REGULAR_HOURS
+               MOVE 0 TO WS_OVERTIME_HOURS
+           END-IF
+           COMPUTE WS_EFFECTIVE_HOURS_FACTOR =
+               WS_REGULAR_HOURS +
+               (WS_OVERTIME_HOURS * OVERTIME_RATE_FACTOR) +
+               (HOLIDAY_HOURS * HOLIDAY_RATE_FACTOR)
+           IF WS_EFFECTIVE_HOURS_FACTOR > 0
+               COMPUTE WS_CALCULATED_HOURLY_SALARY ROUNDED =
+                   WS_REQUIRED_GROSS_PAY / WS_EFFECTIVE_HOURS_FACTOR
+           ELSE
+               MOVE 0 TO WS_CALCULATED_HOURLY_SALARY
+               DISPLAY "ERROR: cannot solve rate with zero hours."
+           END-IF
+           EXIT.
+
+       BATCH-PAYROLL-RUN SECTION.
+           PERFORM LOAD-RESTART-CHECKPOINT
+           OPEN INPUT EMPLOYEE_MASTER_FILE
+           IF NOT WS_EMPLOYEE_MASTER_FILE_OK
+               DISPLAY "EMPLOYEE_MASTER.DAT not found or unreadable "
+                   "(status " WS_EMPLOYEE_MASTER_FILE_STATUS
+                   ") - batch run aborted."
+           ELSE
+               IF WS_IS_SKIPPING
+                   OPEN EXTEND PAYROLL_REGISTER_FILE
+                   DISPLAY "Resuming batch run after record number "
+                       WS_RESUME_AFTER_RECORD_NUMBER
+               ELSE
+                   MOVE 0 TO WS_TOTAL_GROSS
+                   MOVE 0 TO WS_TOTAL_NET
+                   MOVE 0 TO WS_REJECTED_COUNT
+                   OPEN OUTPUT PAYROLL_REGISTER_FILE
+               END-IF
+               IF NOT WS_PAYROLL_REGISTER_FILE_OK
+                   DISPLAY "PAYROLL_REGISTER.DAT could not be opened "
+                       "(status " WS_PAYROLL_REGISTER_FILE_STATUS
+                       ") - batch run aborted."
+                   CLOSE EMPLOYEE_MASTER_FILE
+               ELSE
+                   IF NOT WS_IS_SKIPPING
+                       WRITE PAYROLL_REGISTER_RECORD
+                           FROM WS_REGISTER_HEADING_1
+                       WRITE PAYROLL_REGISTER_RECORD
+                           FROM WS_REGISTER_HEADING_2
+                   END-IF
+                   PERFORM PROCESS-EMPLOYEE-MASTER-RECORDS
+               END-IF
+           END-IF
+           EXIT.
+
+       PROCESS-EMPLOYEE-MASTER-RECORDS SECTION.
+           MOVE "N" TO WS_EOF_FLAG
+           PERFORM UNTIL WS_END_OF_FILE
+               READ EMPLOYEE_MASTER_FILE
+                   AT END
+                       MOVE "Y" TO WS_EOF_FLAG
+                   NOT AT END
+                       ADD 1 TO WS_RECORD_NUMBER
+                       MOVE EM_EMPLOYEE_NAME TO EMPLOYEE_NAME
+                       MOVE EM_HOURLY_SALARY TO HOURLY_SALARY
+                       MOVE EM_WORKED_HOURS TO WORKED_HOURS
+                       MOVE EM_HOLIDAY_HOURS TO HOLIDAY_HOURS
+                       IF WS_RECORD_NUMBER >
+                          WS_RESUME_AFTER_RECORD_NUMBER
+                           PERFORM VALIDATE-EMPLOYEE-DATA
+                           IF WS_DATA_IS_INVALID
+                               ADD 1 TO WS_REJECTED_COUNT
+                               DISPLAY "Skipping record for "
+                                   EMPLOYEE_NAME
+                           ELSE
+                               PERFORM CALCULATE-SALARY
+                               PERFORM WRITE-REGISTER-DETAIL-LINE
+                               PERFORM UPDATE-YTD-RECORD
+                               ADD WS_GROSS_PAY TO WS_TOTAL_GROSS
+                               ADD RESULT TO WS_TOTAL_NET
+                           END-IF
+                           PERFORM WRITE-RESTART-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE WS_TOTAL_GROSS TO WS_RT_GROSS
+           MOVE WS_TOTAL_NET TO WS_RT_NET
+           WRITE PAYROLL_REGISTER_RECORD FROM WS_REGISTER_TOTAL_LINE
+           IF WS_REJECTED_COUNT > 0
+               DISPLAY WS_REJECTED_COUNT
+                   " record(s) rejected for invalid data."
+           END-IF
+           PERFORM CLEAR-RESTART-CHECKPOINT
+           CLOSE EMPLOYEE_MASTER_FILE
+           CLOSE PAYROLL_REGISTER_FILE
+           EXIT.
+
+       WRITE-REGISTER-DETAIL-LINE SECTION.
+           MOVE EMPLOYEE_NAME TO WS_RD_NAME
+           MOVE HOURLY_SALARY TO WS_RD_RATE
+           MOVE WORKED_HOURS TO WS_RD_HOURS
+           MOVE HOLIDAY_HOURS TO WS_RD_HOLIDAY_HOURS
+           MOVE WS_GROSS_PAY TO WS_RD_GROSS
+           MOVE WS_SOCIAL_SECURITY_AMT TO WS_RD_SOCIAL_SEC
+           MOVE WS_UNEMPLOYMENT_AMT TO WS_RD_UNEMPLOYMENT
+           MOVE WS_PENSION_AMT TO WS_RD_PENSION
+           MOVE WS_TAX_AMT TO WS_RD_TAX
+           MOVE RESULT TO WS_RD_NET
+           WRITE PAYROLL_REGISTER_RECORD FROM WS_REGISTER_DETAIL_LINE
+           EXIT.
+
        CALCULATE-SALARY SECTION.
-           COMPUTE RESULT = (WORKED_HOURS * HOURLY_SALARY) *
-            (1 - ((SOCIAL_SECURITY + SUPPLEMENTARY_PENSION +
-             UNEMPLOYMENT)/100)) 
-             * (1 - (TAX/100)).
+           IF WORKED_HOURS > OVERTIME_THRESHOLD_HOURS
+               MOVE OVERTIME_THRESHOLD_HOURS TO WS_REGULAR_HOURS
+               COMPUTE WS_OVERTIME_HOURS =
+                   WORKED_HOURS - OVERTIME_THRESHOLD_HOURS
+           ELSE
+               MOVE WORKED_HOURS TO WS_REGULAR_HOURS
+               MOVE 0 TO WS_OVERTIME_HOURS
+           END-IF
+           COMPUTE WS_REGULAR_PAY = WS_REGULAR_HOURS * HOURLY_SALARY
+           COMPUTE WS_OVERTIME_PAY = WS_OVERTIME_HOURS * HOURLY_SALARY
+               * OVERTIME_RATE_FACTOR
+           COMPUTE WS_HOLIDAY_PAY = HOLIDAY_HOURS * HOURLY_SALARY
+               * HOLIDAY_RATE_FACTOR
+           COMPUTE WS_GROSS_PAY =
+               WS_REGULAR_PAY + WS_OVERTIME_PAY + WS_HOLIDAY_PAY
+           PERFORM CALCULATE-PROGRESSIVE-TAX
+           COMPUTE WS_SOCIAL_SECURITY_AMT ROUNDED =
+               WS_GROSS_PAY * SOCIAL_SECURITY / 100
+           COMPUTE WS_UNEMPLOYMENT_AMT ROUNDED =
+               WS_GROSS_PAY * UNEMPLOYMENT / 100
+           COMPUTE WS_PENSION_AMT ROUNDED =
+               WS_GROSS_PAY * SUPPLEMENTARY_PENSION / 100
+           COMPUTE RESULT = WS_GROSS_PAY - WS_TAX_AMT -
+               WS_SOCIAL_SECURITY_AMT - WS_UNEMPLOYMENT_AMT -
+               WS_PENSION_AMT
            MOVE RESULT TO SALARY
-           DISPLAY "Salary of Employee: " EMPLOYEE_NAME ":" SALARY "$".
+           DISPLAY "Salary of Employee: " EMPLOYEE_NAME ":" SALARY "$"
+           PERFORM WRITE-AUDIT-LOG-ENTRY.
+           EXIT.
+
+       CALCULATE-PROGRESSIVE-TAX SECTION.
+           EVALUATE TRUE
+               WHEN WS_GROSS_PAY <= TAX_BRACKET_1_UPPER_LIMIT
+                   COMPUTE WS_TAX_AMT ROUNDED =
+                       WS_GROSS_PAY * TAX_BRACKET_1_RATE / 100
+               WHEN WS_GROSS_PAY <= TAX_BRACKET_2_UPPER_LIMIT
+                   COMPUTE WS_TAX_AMT ROUNDED =
+                       (TAX_BRACKET_1_UPPER_LIMIT *
+                           TAX_BRACKET_1_RATE / 100) +
+                       ((WS_GROSS_PAY - TAX_BRACKET_1_UPPER_LIMIT) *
+                           TAX_BRACKET_2_RATE / 100)
+               WHEN OTHER
+                   COMPUTE WS_TAX_AMT ROUNDED =
+                       (TAX_BRACKET_1_UPPER_LIMIT *
+                           TAX_BRACKET_1_RATE / 100) +
+                       ((TAX_BRACKET_2_UPPER_LIMIT -
+                           TAX_BRACKET_1_UPPER_LIMIT) *
+                           TAX_BRACKET_2_RATE / 100) +
+                       ((WS_GROSS_PAY - TAX_BRACKET_2_UPPER_LIMIT) *
+                           TAX_BRACKET_3_RATE / 100)
+           END-EVALUATE
            EXIT.
 
        END PROGRAM SALARY_CALCULATOR.
